@@ -0,0 +1,479 @@
+000100******************************************************************
+000200*                                                                *
+000300*   PROGRAM-ID.  EUL01-RULE-MAINTENANCE                          *
+000400*                                                                *
+000500*   AUTHOR.       D. OKONKWO-BATCH SYSTEMS GROUP                 *
+000600*   INSTALLATION. RECONCILIATION & CONTROL-TOTALS UNIT           *
+000700*   DATE-WRITTEN. 2026-08-09                                     *
+000800*   DATE-COMPILED.                                               *
+000900*                                                                *
+001000*   REMARKS.                                                     *
+001100*       Online maintenance transaction for the named divisor/    *
+001200*       ceiling rule sets used by Project-Euler-01 (e.g.         *
+001300*       "STANDARD" = divisors 3/5, ceiling 1000, or "EXTENDED" = *
+001400*       divisors 3/5/7, ceiling 10000).  An operator can list    *
+001500*       the rule sets on file, add a new one, update an existing *
+001600*       one, and select which rule set Project-Euler-01 picks up *
+001700*       for its next batch run -- selecting a rule set rewrites  *
+001800*       the EU01PARM parameter dataset that Project-Euler-01     *
+001900*       reads, so nobody has to hand-edit that dataset again.    *
+002000*                                                                *
+002100*   MODIFICATION HISTORY.                                        *
+002200*       2026-08-09  DOB  Original coding.                        *
+002300*       2026-08-09  DOB  Added a divisor-count range check on    *
+002400*                        the add and update paths, matching the  *
+002500*                        1-10 check the batch program already    *
+002600*                        makes -- an out-of-range value entered  *
+002700*                        here would otherwise drive writes past  *
+002800*                        the end of the divisor table.           *
+002900*       2026-08-09  DOB  Fixed 6000-SELECT-ACTIVE clobbering the *
+003000*                        operator's chosen rule-set name with    *
+003100*                        whatever record 6100-DEACTIVATE-ALL-    *
+003200*                        RULES last browsed, since both shared   *
+003300*                        the RULE-RECORD buffer's key field; the *
+003400*                        target name is now saved before the     *
+003500*                        deactivate pass and restored before the *
+003600*                        re-read.  Added a non-zero check on each*
+003700*                        divisor value entered in 4100-ACCEPT-   *
+003800*                        ONE-DIVISOR, matching the batch         *
+003900*                        program's own check.                    *
+004000*                                                                *
+004100******************************************************************
+004200 IDENTIFICATION DIVISION.
+004300 PROGRAM-ID.     EUL01MNT.
+004400 AUTHOR.         D. OKONKWO-BATCH SYSTEMS GROUP.
+004500 INSTALLATION.   RECONCILIATION AND CONTROL-TOTALS UNIT.
+004600 DATE-WRITTEN.   2026-08-09.
+004700 DATE-COMPILED.
+
+004800 ENVIRONMENT DIVISION.
+004900 INPUT-OUTPUT SECTION.
+005000 FILE-CONTROL.
+005100     SELECT RULE-FILE ASSIGN TO RULEFILE
+005200         ORGANIZATION IS INDEXED
+005300         ACCESS MODE IS DYNAMIC
+005400         RECORD KEY IS EU01-RULE-NAME
+005500         FILE STATUS IS EU01-RULE-STATUS.
+
+005600     SELECT PARM-FILE ASSIGN TO PARMFILE
+005700         ORGANIZATION IS SEQUENTIAL
+005800         FILE STATUS IS EU01-PARM-STATUS.
+
+005900 DATA DIVISION.
+006000 FILE SECTION.
+006100 FD  RULE-FILE
+006200     RECORDING MODE IS F.
+006300 COPY EU01RULE.
+
+006400 FD  PARM-FILE
+006500     RECORDING MODE IS F.
+006600 COPY EU01PARM.
+
+006700 WORKING-STORAGE SECTION.
+006800*----------------------------------------------------------------
+006900*    FILE STATUS SWITCHES
+007000*----------------------------------------------------------------
+007100 01  EU01-MNT-STATUSES.
+007200     05  EU01-RULE-STATUS        PIC X(02).
+007300         88  EU01-RULE-OK                VALUE '00'.
+007400         88  EU01-RULE-EOF               VALUE '10'.
+007500         88  EU01-RULE-NOTFND            VALUE '23'.
+007600     05  EU01-PARM-STATUS        PIC X(02).
+007700         88  EU01-PARM-OK                VALUE '00'.
+
+007800*----------------------------------------------------------------
+007900*    MENU AND CONTROL SWITCHES
+008000*----------------------------------------------------------------
+008100 01  EU01-MNT-CHOICE         PIC 9(01).
+008200     88  EU01-MNT-LIST               VALUE 1.
+008300     88  EU01-MNT-ADD                VALUE 2.
+008400     88  EU01-MNT-UPDATE             VALUE 3.
+008500     88  EU01-MNT-SELECT             VALUE 4.
+008600     88  EU01-MNT-QUIT               VALUE 5.
+
+008700 01  EU01-MNT-DONE-SW        PIC X(01).
+008800     88  EU01-MNT-DONE               VALUE 'Y'.
+008900     88  EU01-MNT-NOT-DONE           VALUE 'N'.
+
+009000*----------------------------------------------------------------
+009100*    RULE-SET ENTRY/DISPLAY WORKING FIELDS
+009200*----------------------------------------------------------------
+009300 01  EU01-MNT-DVX            PIC 9(02).
+009400 01  EU01-MNT-DVX-COUNT      PIC 9(02).
+009500 01  EU01-MNT-TARGET-NAME    PIC X(08).
+
+009600 01  EU01-MNT-DVX-STATUS-SW  PIC X(01).
+009700     88  EU01-MNT-DVX-BAD            VALUE 'Y'.
+009800     88  EU01-MNT-DVX-OK             VALUE 'N'.
+
+009900 PROCEDURE DIVISION.
+
+010000******************************************************************
+010100*    0000-MAINLINE                                               *
+010200*        Top-level control paragraph.                            *
+010300******************************************************************
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE
+010600         THRU 1000-EXIT.
+
+010700     MOVE 'N' TO EU01-MNT-DONE-SW.
+010800     PERFORM 2000-MAIN-MENU
+010900         THRU 2000-EXIT
+011000         UNTIL EU01-MNT-DONE.
+
+011100     GO TO 9999-TERMINATE.
+
+011200******************************************************************
+011300*    1000-INITIALIZE                                             *
+011400*        Open the rule-set master file for the session.          *
+011500******************************************************************
+011600 1000-INITIALIZE.
+011700     OPEN I-O RULE-FILE.
+
+011800     IF NOT EU01-RULE-OK
+011900         DISPLAY 'EU01M-0001 UNABLE TO OPEN RULE FILE'
+012000         MOVE 16 TO RETURN-CODE
+012100         GO TO 9999-TERMINATE
+012200     END-IF.
+
+012300     GO TO 1000-EXIT.
+
+012400 1000-EXIT.
+012500     EXIT.
+
+012600******************************************************************
+012700*    2000-MAIN-MENU                                              *
+012800*        Display the menu, accept the operator's choice, and     *
+012900*        dispatch to the paragraph for that function.  This is   *
+013000*        performed once per pass through the menu loop.          *
+013100******************************************************************
+013200 2000-MAIN-MENU.
+013300     DISPLAY ' '.
+013400     DISPLAY 'PROJECT-EULER-01 RULE-SET MAINTENANCE'.
+013500     DISPLAY '1.  LIST RULE SETS'.
+013600     DISPLAY '2.  ADD A RULE SET'.
+013700     DISPLAY '3.  UPDATE A RULE SET'.
+013800     DISPLAY '4.  SELECT ACTIVE RULE SET FOR NEXT RUN'.
+013900     DISPLAY '5.  EXIT'.
+014000     DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+014100     ACCEPT EU01-MNT-CHOICE.
+
+014200     IF EU01-MNT-LIST
+014300         PERFORM 3000-LIST-RULES THRU 3000-EXIT
+014400     ELSE IF EU01-MNT-ADD
+014500         PERFORM 4000-ADD-RULE THRU 4000-EXIT
+014600     ELSE IF EU01-MNT-UPDATE
+014700         PERFORM 5000-UPDATE-RULE THRU 5000-EXIT
+014800     ELSE IF EU01-MNT-SELECT
+014900         PERFORM 6000-SELECT-ACTIVE THRU 6000-EXIT
+015000     ELSE IF EU01-MNT-QUIT
+015100         MOVE 'Y' TO EU01-MNT-DONE-SW
+015200     ELSE
+015300         DISPLAY 'EU01M-0002 INVALID CHOICE, TRY AGAIN'
+015400     END-IF.
+
+015500     GO TO 2000-EXIT.
+
+015600 2000-EXIT.
+015700     EXIT.
+
+015800******************************************************************
+015900*    3000-LIST-RULES                                             *
+016000*        Browse every rule set on file, oldest key first.        *
+016100******************************************************************
+016200 3000-LIST-RULES.
+016300     MOVE LOW-VALUES TO EU01-RULE-NAME.
+
+016400     START RULE-FILE KEY IS GREATER THAN EU01-RULE-NAME
+016500         INVALID KEY
+016600             DISPLAY 'NO RULE SETS ON FILE'
+016700             GO TO 3000-EXIT
+016800     END-START.
+
+016900     PERFORM 3100-LIST-ONE-RULE
+017000         THRU 3100-EXIT
+017100         UNTIL EU01-RULE-EOF.
+
+017200     GO TO 3000-EXIT.
+
+017300 3000-EXIT.
+017400     EXIT.
+
+017500******************************************************************
+017600*    3100-LIST-ONE-RULE                                          *
+017700*        Read and display the next rule set in key sequence.     *
+017800******************************************************************
+017900 3100-LIST-ONE-RULE.
+018000     READ RULE-FILE NEXT RECORD
+018100         AT END
+018200             SET EU01-RULE-EOF TO TRUE
+018300             GO TO 3100-EXIT
+018400     END-READ.
+
+018500     DISPLAY EU01-RULE-NAME ' CEILING=' EU01-RULE-CEILING
+018600         ' DIVISOR-COUNT=' EU01-RULE-DIVISOR-COUNT
+018700         ' ACTIVE=' EU01-RULE-ACTIVE-FLAG.
+
+018800     GO TO 3100-EXIT.
+
+018900 3100-EXIT.
+019000     EXIT.
+
+019100******************************************************************
+019200*    4000-ADD-RULE                                               *
+019300*        Accept a new rule set from the operator and write it.   *
+019400******************************************************************
+019500 4000-ADD-RULE.
+019600     INITIALIZE EU01-RULE-RECORD.
+
+019700     DISPLAY 'RULE-SET NAME: ' WITH NO ADVANCING.
+019800     ACCEPT EU01-RULE-NAME.
+
+019900     DISPLAY 'CEILING: ' WITH NO ADVANCING.
+020000     ACCEPT EU01-RULE-CEILING.
+
+020100     DISPLAY 'NUMBER OF DIVISORS (1-10): ' WITH NO ADVANCING.
+020200     ACCEPT EU01-RULE-DIVISOR-COUNT.
+
+020300     IF EU01-RULE-DIVISOR-COUNT IS EQUAL TO 0
+020400             OR EU01-RULE-DIVISOR-COUNT IS GREATER THAN 10
+020500         DISPLAY 'EU01M-0007 DIVISOR COUNT MUST BE 1 THROUGH 10'
+020600         GO TO 4000-EXIT
+020700     END-IF.
+
+020800     MOVE 'N' TO EU01-RULE-ACTIVE-FLAG.
+
+020900     SET EU01-MNT-DVX-OK TO TRUE.
+
+021000     PERFORM 4100-ACCEPT-ONE-DIVISOR
+021100         THRU 4100-EXIT
+021200         VARYING EU01-MNT-DVX FROM 1 BY 1
+021300             UNTIL EU01-MNT-DVX > EU01-RULE-DIVISOR-COUNT.
+
+021400     IF EU01-MNT-DVX-BAD
+021500         GO TO 4000-EXIT
+021600     END-IF.
+
+021700     WRITE EU01-RULE-RECORD
+021800         INVALID KEY
+021900             DISPLAY 'EU01M-0003 RULE SET ALREADY EXISTS'
+022000     END-WRITE.
+
+022100     GO TO 4000-EXIT.
+
+022200 4000-EXIT.
+022300     EXIT.
+
+022400******************************************************************
+022500*    4100-ACCEPT-ONE-DIVISOR                                     *
+022600*        Accept one divisor value for the rule set being added.  *
+022700******************************************************************
+022800 4100-ACCEPT-ONE-DIVISOR.
+022900     DISPLAY '  DIVISOR ' EU01-MNT-DVX ': ' WITH NO ADVANCING.
+023000     ACCEPT EU01-RULE-DIVISOR-TABLE(EU01-MNT-DVX).
+
+023100     IF EU01-RULE-DIVISOR-TABLE(EU01-MNT-DVX) IS EQUAL TO 0
+023200         DISPLAY 'EU01M-0008 DIVISOR ENTRY MUST NOT BE ZERO'
+023300         SET EU01-MNT-DVX-BAD TO TRUE
+023400     END-IF.
+
+023500     GO TO 4100-EXIT.
+
+023600 4100-EXIT.
+023700     EXIT.
+
+023800******************************************************************
+023900*    5000-UPDATE-RULE                                            *
+024000*        Accept a rule-set name and replace its ceiling and      *
+024100*        divisor table with newly-entered values.                *
+024200******************************************************************
+024300 5000-UPDATE-RULE.
+024400     DISPLAY 'RULE-SET NAME TO UPDATE: ' WITH NO ADVANCING.
+024500     ACCEPT EU01-RULE-NAME.
+
+024600     READ RULE-FILE
+024700         INVALID KEY
+024800             DISPLAY 'EU01M-0004 RULE SET NOT FOUND'
+024900             GO TO 5000-EXIT
+025000     END-READ.
+
+025100     DISPLAY 'CEILING: ' WITH NO ADVANCING.
+025200     ACCEPT EU01-RULE-CEILING.
+
+025300     DISPLAY 'NUMBER OF DIVISORS (1-10): ' WITH NO ADVANCING.
+025400     ACCEPT EU01-RULE-DIVISOR-COUNT.
+
+025500     IF EU01-RULE-DIVISOR-COUNT IS EQUAL TO 0
+025600             OR EU01-RULE-DIVISOR-COUNT IS GREATER THAN 10
+025700         DISPLAY 'EU01M-0007 DIVISOR COUNT MUST BE 1 THROUGH 10'
+025800         GO TO 5000-EXIT
+025900     END-IF.
+
+026000     SET EU01-MNT-DVX-OK TO TRUE.
+
+026100     PERFORM 4100-ACCEPT-ONE-DIVISOR
+026200         THRU 4100-EXIT
+026300         VARYING EU01-MNT-DVX FROM 1 BY 1
+026400             UNTIL EU01-MNT-DVX > EU01-RULE-DIVISOR-COUNT.
+
+026500     IF EU01-MNT-DVX-BAD
+026600         GO TO 5000-EXIT
+026700     END-IF.
+
+026800     REWRITE EU01-RULE-RECORD
+026900         INVALID KEY
+027000             DISPLAY 'EU01M-0005 REWRITE FAILED'
+027100     END-REWRITE.
+
+027200     GO TO 5000-EXIT.
+
+027300 5000-EXIT.
+027400     EXIT.
+
+027500******************************************************************
+027600*    6000-SELECT-ACTIVE                                          *
+027700*        Mark one rule set active (and every other rule set      *
+027800*        inactive), then write it out to the EU01PARM parameter  *
+027900*        dataset Project-Euler-01 reads for its next batch run.  *
+028000******************************************************************
+028100 6000-SELECT-ACTIVE.
+028200     DISPLAY 'RULE-SET NAME TO ACTIVATE: ' WITH NO ADVANCING.
+028300     ACCEPT EU01-RULE-NAME.
+
+028400     READ RULE-FILE
+028500         INVALID KEY
+028600             DISPLAY 'EU01M-0004 RULE SET NOT FOUND'
+028700             GO TO 6000-EXIT
+028800     END-READ.
+
+028900     MOVE EU01-RULE-NAME TO EU01-MNT-TARGET-NAME.
+
+029000     PERFORM 6100-DEACTIVATE-ALL-RULES
+029100         THRU 6100-EXIT.
+
+029200     MOVE EU01-MNT-TARGET-NAME TO EU01-RULE-NAME.
+
+029300     READ RULE-FILE
+029400         INVALID KEY
+029500             DISPLAY 'EU01M-0004 RULE SET NOT FOUND'
+029600             GO TO 6000-EXIT
+029700     END-READ.
+
+029800     MOVE 'Y' TO EU01-RULE-ACTIVE-FLAG.
+
+029900     REWRITE EU01-RULE-RECORD
+030000         INVALID KEY
+030100             DISPLAY 'EU01M-0005 REWRITE FAILED'
+030200             GO TO 6000-EXIT
+030300     END-REWRITE.
+
+030400     PERFORM 6200-WRITE-PARM-FILE
+030500         THRU 6200-EXIT.
+
+030600     DISPLAY EU01-RULE-NAME ' IS NOW ACTIVE FOR THE NEXT RUN'.
+
+030700     GO TO 6000-EXIT.
+
+030800 6000-EXIT.
+030900     EXIT.
+
+031000******************************************************************
+031100*    6100-DEACTIVATE-ALL-RULES                                   *
+031200*        Clear the active flag on every rule set on file so      *
+031300*        exactly one can be marked active afterward.             *
+031400******************************************************************
+031500 6100-DEACTIVATE-ALL-RULES.
+031600     MOVE LOW-VALUES TO EU01-RULE-NAME.
+
+031700     START RULE-FILE KEY IS GREATER THAN EU01-RULE-NAME
+031800         INVALID KEY
+031900             GO TO 6100-EXIT
+032000     END-START.
+
+032100     PERFORM 6110-DEACTIVATE-ONE-RULE
+032200         THRU 6110-EXIT
+032300         UNTIL EU01-RULE-EOF.
+
+032400     GO TO 6100-EXIT.
+
+032500 6100-EXIT.
+032600     EXIT.
+
+032700******************************************************************
+032800*    6110-DEACTIVATE-ONE-RULE                                    *
+032900*        Clear the active flag on the next rule set in key       *
+033000*        sequence and rewrite it.                                *
+033100******************************************************************
+033200 6110-DEACTIVATE-ONE-RULE.
+033300     READ RULE-FILE NEXT RECORD
+033400         AT END
+033500             SET EU01-RULE-EOF TO TRUE
+033600             GO TO 6110-EXIT
+033700     END-READ.
+
+033800     IF EU01-RULE-ACTIVE
+033900         MOVE 'N' TO EU01-RULE-ACTIVE-FLAG
+034000         REWRITE EU01-RULE-RECORD
+034100             INVALID KEY
+034200                 DISPLAY 'EU01M-0005 REWRITE FAILED'
+034300         END-REWRITE
+034400     END-IF.
+
+034500     GO TO 6110-EXIT.
+
+034600 6110-EXIT.
+034700     EXIT.
+
+034800******************************************************************
+034900*    6200-WRITE-PARM-FILE                                        *
+035000*        Rewrite the EU01PARM parameter dataset from the rule    *
+035100*        set just marked active.                                 *
+035200******************************************************************
+035300 6200-WRITE-PARM-FILE.
+035400     INITIALIZE EU01-PARM-RECORD.
+
+035500     MOVE EU01-RULE-CEILING          TO EU01-PARM-CEILING.
+035600     MOVE EU01-RULE-DIVISOR-COUNT    TO EU01-PARM-DIVISOR-COUNT.
+
+035700     PERFORM 6210-MOVE-ONE-DIVISOR
+035800         THRU 6210-EXIT
+035900         VARYING EU01-MNT-DVX FROM 1 BY 1
+036000             UNTIL EU01-MNT-DVX > EU01-PARM-DIVISOR-COUNT.
+
+036100     OPEN OUTPUT PARM-FILE.
+
+036200     IF NOT EU01-PARM-OK
+036300         DISPLAY 'EU01M-0006 UNABLE TO OPEN PARAMETER FILE'
+036400         GO TO 6200-EXIT
+036500     END-IF.
+
+036600     WRITE EU01-PARM-RECORD.
+
+036700     CLOSE PARM-FILE.
+
+036800     GO TO 6200-EXIT.
+
+036900 6200-EXIT.
+037000     EXIT.
+
+037100******************************************************************
+037200*    6210-MOVE-ONE-DIVISOR                                       *
+037300*        Copy one divisor from the rule set into the parameter   *
+037400*        record's divisor table.                                 *
+037500******************************************************************
+037600 6210-MOVE-ONE-DIVISOR.
+037700     MOVE EU01-RULE-DIVISOR-TABLE(EU01-MNT-DVX)
+037800         TO EU01-PARM-DIVISOR(EU01-MNT-DVX).
+
+037900     GO TO 6210-EXIT.
+
+038000 6210-EXIT.
+038100     EXIT.
+
+038200******************************************************************
+038300*    9999-TERMINATE                                              *
+038400*        Close the rule file and end the session.                *
+038500******************************************************************
+038600 9999-TERMINATE.
+038700     CLOSE RULE-FILE.
+038800     STOP RUN.
