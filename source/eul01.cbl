@@ -1,34 +1,975 @@
-       *> If we list all the natural numbers below 10 that are multiples
-       *> of 3 or 5, we get 3, 5, 6 and 9. The sum of these is 23.
-       *> Find the sum of all the multiples of 3 or 5 below 1000.
+000100******************************************************************
+000200*                                                                *
+000300*   PROGRAM-ID.  PROJECT-EULER-01                                *
+000400*                                                                *
+000500*   AUTHOR.       D. OKONKWO-BATCH SYSTEMS GROUP                 *
+000600*   INSTALLATION. RECONCILIATION & CONTROL-TOTALS UNIT           *
+000700*   DATE-WRITTEN. 2019-02-11                                     *
+000800*   DATE-COMPILED.                                               *
+000900*                                                                *
+001000*   REMARKS.                                                     *
+001100*       If we list all the natural numbers below 10 that are    *
+001200*       multiples of 3 or 5, we get 3, 5, 6 and 9.  The sum of   *
+001300*       these is 23.  This job sums all the multiples of the     *
+001400*       configured divisors that fall below the configured       *
+001500*       ceiling, for use as a reconciliation control total.      *
+001600*                                                                *
+001700*   MODIFICATION HISTORY.                                        *
+001800*       2019-02-11  DOB  Original coding.                        *
+001900*       2026-08-09  DOB  Divisors and ceiling now come from the  *
+002000*                        EU01PARM parameter file instead of      *
+002100*                        being hardcoded, so operations can      *
+002200*                        change the run without a recompile.     *
+002300*       2026-08-09  DOB  Divisors are now carried in a table so  *
+002400*                        an arbitrary number of them can be      *
+002500*                        tested per run.  A per-divisor hit      *
+002600*                        count is kept alongside Running-Sum.    *
+002700*       2026-08-09  DOB  Added EU01SUM summary output record so  *
+002800*                        the run date, parameters, Running-Sum   *
+002900*                        and record count persist to a dataset   *
+003000*                        instead of only going to SYSOUT.        *
+003100*       2026-08-09  DOB  Added EU01DTL detail file -- one record *
+003200*                        per qualifying number, tagged with the  *
+003300*                        divisor it first matched, so Running-   *
+003400*                        Sum can be traced back to its detail.   *
+003500*       2026-08-09  DOB  Added checkpoint/restart (EU01CKPT) so  *
+003600*                        a run against a large ceiling that      *
+003700*                        abends partway through can resume from  *
+003800*                        the last checkpoint instead of starting *
+003900*                        over at Current-Number 1.               *
+004000*       2026-08-09  DOB  Ceiling, divisor count and each divisor *
+004100*                        are now validated before Loop runs; a   *
+004200*                        bad parameter fails the job with a      *
+004300*                        message and RETURN-CODE 16 instead of   *
+004400*                        running with nonsense input.            *
+004500*       2026-08-09  DOB  Added EU01HIST run-history log -- one   *
+004600*                        row is appended per execution with the  *
+004700*                        run date/time, operator/job ID, the     *
+004800*                        parameters used and the resulting       *
+004900*                        Running-Sum.                            *
+005000*       2026-08-09  DOB  Ceilings above EU01-CLOSED-FORM-LIMIT   *
+005100*                        now bypass Loop entirely and compute    *
+005200*                        Running-Sum and the qualifying-number   *
+005300*                        count by arithmetic series and          *
+005400*                        inclusion-exclusion instead.  Detail    *
+005500*                        records are not produced in this mode,  *
+005600*                        since there is no per-number pass to    *
+005700*                        write them from.                        *
+005800*       2026-08-09  DOB  Widened Running-Sum (and its copies on  *
+005900*                        the summary, history and closed-form    *
+006000*                        paths) and added ON SIZE ERROR checks   *
+006100*                        that fail the job instead of letting a  *
+006200*                        large ceiling silently overflow the     *
+006300*                        control total.  Lowered the checkpoint  *
+006400*                        interval so Loop can still reach one on *
+006500*                        ceilings approaching the closed-form    *
+006600*                        limit.  Added file-status checks on the *
+006700*                        detail and summary file opens.  Added a *
+006800*                        closed-form-used flag to the summary and*
+006900*                        history records so downstream jobs can  *
+007000*                        tell an empty detail file apart from a  *
+007100*                        suppressed one.  The run-history job ID *
+007200*                        now reflects the nightly JCL's PARM.    *
+007300*       2026-08-09  DOB  Checkpoint records now also carry the   *
+007400*                        ceiling and divisor table in effect when*
+007500*                        written; a restart checks them against  *
+007600*                        the current run's parameters before     *
+007700*                        resuming, so a rule-set change between  *
+007800*                        an abend and its resubmission cannot    *
+007900*                        silently resume under stale parameters. *
+008000*                        Replaced the non-standard COMMAND-LINE  *
+008100*                        ACCEPT for the run-history job ID with a*
+008200*                        proper JCL PARM received via LINKAGE    *
+008300*                        SECTION.                                *
+008400*       2026-08-09  DOB  Added an open-status check on PARM-FILE *
+008500*                        in 1000-INITIALIZE, matching the checks *
+008600*                        already made on the other files -- a    *
+008700*                        missing or misallocated PARMFILE DD was *
+008800*                        previously falling through into the READ*
+008900*                        instead of failing the job cleanly.     *
+009000*                                                                *
+009100******************************************************************
+009200 IDENTIFICATION DIVISION.
+009300 PROGRAM-ID.     PROJECT-EULER-01.
+009400 AUTHOR.         D. OKONKWO-BATCH SYSTEMS GROUP.
+009500 INSTALLATION.   RECONCILIATION AND CONTROL-TOTALS UNIT.
+009600 DATE-WRITTEN.   2019-02-11.
+009700 DATE-COMPILED.
 
-       Identification Division.
-           Program-ID. Project-Euler-01.
+009800 ENVIRONMENT DIVISION.
+009900 INPUT-OUTPUT SECTION.
+010000 FILE-CONTROL.
+010100     SELECT PARM-FILE ASSIGN TO PARMFILE
+010200         ORGANIZATION IS SEQUENTIAL
+010300         FILE STATUS IS EU01-PARM-STATUS.
 
-       Data Division.
-           Working-Storage Section.
-           *> Main.
-           01 Running-Sum      pic 9(10).
-           01 Current-Number   pic 9(10).
-           *> Loop.
-           01 Modulo-3         pic 9(10).
-           01 Modulo-5         pic 9(10).
+010400     SELECT SUM-FILE ASSIGN TO SUMFILE
+010500         ORGANIZATION IS SEQUENTIAL
+010600         FILE STATUS IS EU01-SUM-STATUS.
 
-        Procedure Division.
+010700     SELECT DTL-FILE ASSIGN TO DTLFILE
+010800         ORGANIZATION IS SEQUENTIAL
+010900         FILE STATUS IS EU01-DTL-STATUS.
 
-        Main.
-           *> Initial setup
-           Move 0 to Running-Sum. 
-           Move 1 to Current-Number. 
+011000     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+011100         ORGANIZATION IS SEQUENTIAL
+011200         FILE STATUS IS EU01-CKPT-STATUS.
 
-           Perform Loop until Current-Number = 1000.
-           Display Running-Sum. 
+011300     SELECT HIST-FILE ASSIGN TO RUNHIST
+011400         ORGANIZATION IS SEQUENTIAL
+011500         FILE STATUS IS EU01-HIST-STATUS.
 
-        Loop.
-           Compute Modulo-3 = Function Mod( Current-Number, 3 ).
-           Compute Modulo-5 = Function Mod( Current-Number, 5 ).
+011600 DATA DIVISION.
+011700 FILE SECTION.
+011800 FD  PARM-FILE
+011900     RECORDING MODE IS F.
+012000 COPY EU01PARM.
 
-           If Modulo-3 is equal to 0 or Modulo-5 is equal to 0 then
-               Compute Running-Sum = (Running-Sum + Current-Number).
+012100 FD  SUM-FILE
+012200     RECORDING MODE IS F.
+012300 COPY EU01SUM.
 
-           Compute Current-Number = (Current-Number + 1).
+012400 FD  DTL-FILE
+012500     RECORDING MODE IS F.
+012600 COPY EU01DTL.
+
+012700 FD  CKPT-FILE
+012800     RECORDING MODE IS F.
+012900 COPY EU01CKPT.
+
+013000 FD  HIST-FILE
+013100     RECORDING MODE IS F.
+013200 COPY EU01HIST.
+
+013300 WORKING-STORAGE SECTION.
+013400*----------------------------------------------------------------
+013500*    FILE STATUS SWITCHES
+013600*----------------------------------------------------------------
+013700 01  EU01-FILE-STATUSES.
+013800     05  EU01-PARM-STATUS        PIC X(02).
+013900         88  EU01-PARM-OK                VALUE '00'.
+014000         88  EU01-PARM-EOF               VALUE '10'.
+014100     05  EU01-SUM-STATUS         PIC X(02).
+014200         88  EU01-SUM-OK                 VALUE '00'.
+014300     05  EU01-DTL-STATUS         PIC X(02).
+014400         88  EU01-DTL-OK                 VALUE '00'.
+014500     05  EU01-CKPT-STATUS        PIC X(02).
+014600         88  EU01-CKPT-OK                VALUE '00'.
+014700     05  EU01-HIST-STATUS        PIC X(02).
+014800         88  EU01-HIST-OK                VALUE '00'.
+014900         88  EU01-HIST-NOT-FOUND        VALUE '35'.
+
+015000*----------------------------------------------------------------
+015100*    RUN-PARAMETER WORKING FIELDS (LOADED FROM EU01-PARM-RECORD)
+015200*----------------------------------------------------------------
+015300 01  EU01-CEILING            PIC 9(10).
+
+015400 01  EU01-DIVISOR-TABLE.
+015500     05  EU01-DIVISOR-COUNT      PIC 9(02).
+015600     05  EU01-DIVISOR-ENTRY  OCCURS 10 TIMES
+015700                             INDEXED BY EU01-DVX.
+015800         10  EU01-DIVISOR        PIC 9(05).
+015900         10  EU01-DIVISOR-HITS   PIC 9(10).
+
+016000*----------------------------------------------------------------
+016100*    MAIN WORKING FIELDS
+016200*----------------------------------------------------------------
+016300 01  RUNNING-SUM             PIC 9(18).
+016400 01  CURRENT-NUMBER          PIC 9(10).
+016500 01  EU01-MATCH-COUNT        PIC 9(10).
+
+016600*----------------------------------------------------------------
+016700*    LOOP WORKING FIELDS
+016800*----------------------------------------------------------------
+016900 01  EU01-MODULO-RESULT      PIC 9(10).
+
+017000 01  EU01-MATCH-SW           PIC X(01).
+017100     88  EU01-NUMBER-MATCHED         VALUE 'Y'.
+017200     88  EU01-NUMBER-NOT-MATCHED     VALUE 'N'.
+
+017300 01  EU01-FIRST-DIVISOR-HIT  PIC 9(05).
+
+017400*----------------------------------------------------------------
+017500*    CHECKPOINT/RESTART WORKING FIELDS
+017600*----------------------------------------------------------------
+017700 01  EU01-CKPT-INTERVAL      PIC 9(10) VALUE 10000.
+017800 01  EU01-CKPT-COUNTER       PIC 9(10).
+
+017900 01  EU01-RESTART-SW         PIC X(01).
+018000     88  EU01-RESTART-FOUND          VALUE 'Y'.
+018100     88  EU01-RESTART-NOT-FOUND      VALUE 'N'.
+
+018200 01  EU01-CKPT-PARMS-SW      PIC X(01).
+018300     88  EU01-CKPT-PARMS-MATCH       VALUE 'Y'.
+018400     88  EU01-CKPT-PARMS-DIFFER      VALUE 'N'.
+
+018500 01  EU01-DVX-DISP           PIC 9(02).
+
+018600*----------------------------------------------------------------
+018700*    RUN-HISTORY WORKING FIELDS
+018800*----------------------------------------------------------------
+018900 01  EU01-HIST-JOB-ID-WK     PIC X(08).
+
+019000*----------------------------------------------------------------
+019100*    CLOSED-FORM (LARGE-CEILING) WORKING FIELDS
+019200*----------------------------------------------------------------
+019300 01  EU01-CLOSED-FORM-LIMIT  PIC 9(10) VALUE 100000.
+
+019400 01  EU01-CLOSED-FORM-SW     PIC X(01).
+019500     88  EU01-USE-CLOSED-FORM       VALUE 'Y'.
+019600     88  EU01-USE-ENUMERATION       VALUE 'N'.
+
+019700 01  EU01-CF-SUM             PIC S9(18) COMP-3.
+019800 01  EU01-CF-COUNT           PIC S9(18) COMP-3.
+019900 01  EU01-CF-SIGN            PIC S9(01).
+
+020000 01  EU01-CF-SUBSET-COUNT    PIC 9(10) COMP.
+020100 01  EU01-CF-SUBSET-INDEX    PIC 9(10) COMP.
+020200 01  EU01-CF-SUBSET-BITS     PIC 9(02).
+020300 01  EU01-CF-SUBSET-LCM      PIC 9(18).
+
+020400 01  EU01-CF-BIT-POS         PIC 9(02).
+020500 01  EU01-CF-BIT-VALUE       PIC 9(01).
+
+020600 01  EU01-CF-GCD-A           PIC 9(18).
+020700 01  EU01-CF-GCD-B           PIC 9(18).
+020800 01  EU01-CF-GCD-TEMP        PIC 9(18).
+
+020900 01  EU01-CF-TERM-M          PIC 9(10).
+021000 01  EU01-CF-TERM-SUM        PIC 9(18).
+021100 01  EU01-CF-TERM-COUNT      PIC 9(10).
+
+021200 01  EU01-CF-DVX             PIC 9(02).
+
+021300 LINKAGE SECTION.
+021400*----------------------------------------------------------------
+021500*    JCL EXEC PARM -- passed to a directly-invoked batch program
+021600*    the same way a called subprogram receives USING parameters.
+021700*----------------------------------------------------------------
+021800 01  EU01-JCL-PARM.
+021900     05  EU01-JCL-PARM-LEN       PIC S9(04) COMP.
+022000     05  EU01-JCL-PARM-TEXT      PIC X(08).
+
+022100 PROCEDURE DIVISION USING EU01-JCL-PARM.
+
+022200******************************************************************
+022300*    0000-MAINLINE                                               *
+022400*        Top-level control paragraph.                            *
+022500******************************************************************
+022600 0000-MAINLINE.
+022700     PERFORM 1000-INITIALIZE
+022800         THRU 1000-EXIT.
+
+022900     IF EU01-CEILING IS GREATER THAN EU01-CLOSED-FORM-LIMIT
+023000         SET EU01-USE-CLOSED-FORM TO TRUE
+023100     ELSE
+023200         SET EU01-USE-ENUMERATION TO TRUE
+023300     END-IF.
+
+023400     IF EU01-USE-CLOSED-FORM
+023500         PERFORM 2500-COMPUTE-CLOSED-FORM
+023600             THRU 2500-EXIT
+023700     ELSE
+023800         PERFORM 2000-PROCESS-LOOP
+023900             THRU 2000-EXIT
+024000             UNTIL CURRENT-NUMBER = EU01-CEILING
+024100     END-IF.
+
+024200     CLOSE DTL-FILE.
+
+024300     PERFORM 4900-CLEAR-CHECKPOINT
+024400         THRU 4900-EXIT.
+
+024500     DISPLAY RUNNING-SUM.
+
+024600     PERFORM 6000-WRITE-SUMMARY
+024700         THRU 6000-EXIT.
+
+024800     PERFORM 6500-WRITE-RUN-HISTORY
+024900         THRU 6500-EXIT.
+
+025000     GO TO 9999-TERMINATE.
+
+025100******************************************************************
+025200*    1000-INITIALIZE                                             *
+025300*        Read the run parameters and load the divisor table.     *
+025400******************************************************************
+025500 1000-INITIALIZE.
+025600     OPEN INPUT PARM-FILE.
+
+025700     IF NOT EU01-PARM-OK
+025800         DISPLAY 'EU01-0010 UNABLE TO OPEN PARAMETER FILE, '
+025900             'STATUS ' EU01-PARM-STATUS
+026000         MOVE 16 TO RETURN-CODE
+026100         GO TO 9999-TERMINATE
+026200     END-IF.
+
+026300     READ PARM-FILE
+026400         AT END
+026500             DISPLAY 'EU01-0001 PARAMETER FILE IS EMPTY'
+026600             MOVE 16 TO RETURN-CODE
+026700             GO TO 9999-TERMINATE
+026800     END-READ.
+
+026900     MOVE EU01-PARM-CEILING       TO EU01-CEILING.
+027000     MOVE EU01-PARM-DIVISOR-COUNT TO EU01-DIVISOR-COUNT.
+
+027100     PERFORM 1500-VALIDATE-PARAMETERS
+027200         THRU 1500-EXIT.
+
+027300     PERFORM 1100-LOAD-ONE-DIVISOR
+027400         THRU 1100-EXIT
+027500         VARYING EU01-DVX FROM 1 BY 1
+027600             UNTIL EU01-DVX > EU01-DIVISOR-COUNT.
+
+027700     PERFORM 1600-VALIDATE-DIVISORS
+027800         THRU 1600-EXIT.
+
+027900     CLOSE PARM-FILE.
+
+028000     PERFORM 1800-CHECK-RESTART
+028100         THRU 1800-EXIT.
+
+028200     IF EU01-RESTART-FOUND
+028300         OPEN EXTEND DTL-FILE
+028400     ELSE
+028500         OPEN OUTPUT DTL-FILE
+028600     END-IF.
+
+028700     IF NOT EU01-DTL-OK
+028800         DISPLAY 'EU01-0007 UNABLE TO OPEN DETAIL FILE, STATUS '
+028900             EU01-DTL-STATUS
+029000         MOVE 16 TO RETURN-CODE
+029100         GO TO 9999-TERMINATE
+029200     END-IF.
+
+029300     GO TO 1000-EXIT.
+
+029400 1000-EXIT.
+029500     EXIT.
+
+029600******************************************************************
+029700*    1100-LOAD-ONE-DIVISOR                                       *
+029800*        Copy one divisor from the parameter record into the     *
+029900*        working divisor table and zero its hit count.           *
+030000******************************************************************
+030100 1100-LOAD-ONE-DIVISOR.
+030200     MOVE EU01-PARM-DIVISOR(EU01-DVX)
+030300         TO EU01-DIVISOR(EU01-DVX).
+030400     MOVE 0 TO EU01-DIVISOR-HITS(EU01-DVX).
+
+030500     GO TO 1100-EXIT.
+
+030600 1100-EXIT.
+030700     EXIT.
+
+030800******************************************************************
+030900*    1500-VALIDATE-PARAMETERS                                    *
+031000*        Make sure the ceiling and divisor count read from the   *
+031100*        parameter file are sane before Loop runs.               *
+031200******************************************************************
+031300 1500-VALIDATE-PARAMETERS.
+031400     IF EU01-CEILING IS EQUAL TO 0
+031500         DISPLAY 'EU01-0003 CEILING MUST BE GREATER THAN ZERO'
+031600         MOVE 16 TO RETURN-CODE
+031700         GO TO 9999-TERMINATE
+031800     END-IF.
+
+031900     IF EU01-DIVISOR-COUNT IS EQUAL TO 0
+032000             OR EU01-DIVISOR-COUNT IS GREATER THAN 10
+032100         DISPLAY 'EU01-0004 DIVISOR COUNT MUST BE 1 THROUGH 10'
+032200         MOVE 16 TO RETURN-CODE
+032300         GO TO 9999-TERMINATE
+032400     END-IF.
+
+032500     GO TO 1500-EXIT.
+
+032600 1500-EXIT.
+032700     EXIT.
+
+032800******************************************************************
+032900*    1600-VALIDATE-DIVISORS                                      *
+033000*        Make sure none of the configured divisors is zero       *
+033100*        before Loop starts calling FUNCTION MOD with it.        *
+033200******************************************************************
+033300 1600-VALIDATE-DIVISORS.
+033400     PERFORM 1610-VALIDATE-ONE-DIVISOR
+033500         THRU 1610-EXIT
+033600         VARYING EU01-DVX FROM 1 BY 1
+033700             UNTIL EU01-DVX > EU01-DIVISOR-COUNT.
+
+033800     GO TO 1600-EXIT.
+
+033900 1600-EXIT.
+034000     EXIT.
+
+034100******************************************************************
+034200*    1610-VALIDATE-ONE-DIVISOR                                   *
+034300*        Reject a zero divisor table entry.                      *
+034400******************************************************************
+034500 1610-VALIDATE-ONE-DIVISOR.
+034600     IF EU01-DIVISOR(EU01-DVX) IS EQUAL TO 0
+034700         SET EU01-DVX-DISP TO EU01-DVX
+034800         DISPLAY 'EU01-0005 DIVISOR ENTRY ' EU01-DVX-DISP
+034900             ' IS ZERO'
+035000         MOVE 16 TO RETURN-CODE
+035100         GO TO 9999-TERMINATE
+035200     END-IF.
+
+035300     GO TO 1610-EXIT.
+
+035400 1610-EXIT.
+035500     EXIT.
+
+035600******************************************************************
+035700*    1800-CHECK-RESTART                                          *
+035800*        Look for a checkpoint from a prior, incomplete run of   *
+035900*        this job and resume from it if one is found; otherwise  *
+036000*        start fresh from Current-Number = 1.                    *
+036100******************************************************************
+036200 1800-CHECK-RESTART.
+036300     MOVE 0 TO RUNNING-SUM.
+036400     MOVE 1 TO CURRENT-NUMBER.
+036500     MOVE 0 TO EU01-MATCH-COUNT.
+036600     MOVE 0 TO EU01-CKPT-COUNTER.
+036700     SET EU01-RESTART-NOT-FOUND TO TRUE.
+
+036800     OPEN INPUT CKPT-FILE.
+
+036900     IF EU01-CKPT-OK
+037000         READ CKPT-FILE
+037100             AT END
+037200                 CONTINUE
+037300         END-READ
+037400         IF EU01-CKPT-OK
+037500             PERFORM 1820-CHECK-CHECKPOINT-PARMS
+037600                 THRU 1820-EXIT
+037700             IF EU01-CKPT-PARMS-MATCH
+037800                 MOVE EU01-CKPT-CURRENT-NUMBER TO CURRENT-NUMBER
+037900                 MOVE EU01-CKPT-RUNNING-SUM    TO RUNNING-SUM
+038000                 MOVE EU01-CKPT-MATCH-COUNT    TO EU01-MATCH-COUNT
+038100                 PERFORM 1810-RESTORE-ONE-DIVISOR-HITS
+038200                     THRU 1810-EXIT
+038300                     VARYING EU01-DVX FROM 1 BY 1
+038400                         UNTIL EU01-DVX > EU01-DIVISOR-COUNT
+038500                 SET EU01-RESTART-FOUND TO TRUE
+038600                 DISPLAY 'EU01-0002 RESUMING FROM CHECKPOINT AT '
+038700                     CURRENT-NUMBER
+038800             ELSE
+038900                 DISPLAY 'EU01-0009 CHECKPOINT PARAMETERS DO NOT '
+039000                     'MATCH THE CURRENT RUN -- STARTING OVER'
+039100                 MOVE 0 TO RUNNING-SUM
+039200                 MOVE 1 TO CURRENT-NUMBER
+039300                 MOVE 0 TO EU01-MATCH-COUNT
+039400             END-IF
+039500         END-IF
+039600         CLOSE CKPT-FILE
+039700     END-IF.
+
+039800     GO TO 1800-EXIT.
+
+039900 1800-EXIT.
+040000     EXIT.
+
+040100******************************************************************
+040200*    1820-CHECK-CHECKPOINT-PARMS                                 *
+040300*        Confirm the checkpoint's ceiling and divisor table match*
+040400*        the parameters just loaded for this run, so a restart   *
+040500*        after a rule-set change does not resume under the wrong *
+040600*        parameters.                                             *
+040700******************************************************************
+040800 1820-CHECK-CHECKPOINT-PARMS.
+040900     SET EU01-CKPT-PARMS-MATCH TO TRUE.
+
+041000     IF EU01-CKPT-CEILING NOT EQUAL EU01-CEILING
+041100             OR EU01-CKPT-DIVISOR-COUNT
+041200                 NOT EQUAL EU01-DIVISOR-COUNT
+041300         SET EU01-CKPT-PARMS-DIFFER TO TRUE
+041400         GO TO 1820-EXIT
+041500     END-IF.
+
+041600     PERFORM 1830-COMPARE-ONE-DIVISOR-VALUE
+041700         THRU 1830-EXIT
+041800         VARYING EU01-DVX FROM 1 BY 1
+041900             UNTIL EU01-DVX > EU01-DIVISOR-COUNT
+042000                 OR EU01-CKPT-PARMS-DIFFER.
+
+042100     GO TO 1820-EXIT.
+
+042200 1820-EXIT.
+042300     EXIT.
+
+042400******************************************************************
+042500*    1830-COMPARE-ONE-DIVISOR-VALUE                              *
+042600*        Compare one divisor value between the checkpoint and the*
+042700*        current run's parameters.                               *
+042800******************************************************************
+042900 1830-COMPARE-ONE-DIVISOR-VALUE.
+043000     IF EU01-CKPT-DIVISOR-TABLE(EU01-DVX)
+043100             NOT EQUAL EU01-DIVISOR(EU01-DVX)
+043200         SET EU01-CKPT-PARMS-DIFFER TO TRUE
+043300     END-IF.
+
+043400     GO TO 1830-EXIT.
+
+043500 1830-EXIT.
+043600     EXIT.
+
+043700******************************************************************
+043800*    1810-RESTORE-ONE-DIVISOR-HITS                               *
+043900*        Restore one divisor's hit count from the checkpoint.    *
+044000******************************************************************
+044100 1810-RESTORE-ONE-DIVISOR-HITS.
+044200     MOVE EU01-CKPT-DIVISOR-HITS(EU01-DVX)
+044300         TO EU01-DIVISOR-HITS(EU01-DVX).
+
+044400     GO TO 1810-EXIT.
+
+044500 1810-EXIT.
+044600     EXIT.
+
+044700******************************************************************
+044800*    2000-PROCESS-LOOP                                           *
+044900*        Test the current number against every divisor in the    *
+045000*        table and accumulate the control total.                 *
+045100******************************************************************
+045200 2000-PROCESS-LOOP.
+045300     MOVE 'N' TO EU01-MATCH-SW.
+
+045400     PERFORM 2100-TEST-ONE-DIVISOR
+045500         THRU 2100-EXIT
+045600         VARYING EU01-DVX FROM 1 BY 1
+045700             UNTIL EU01-DVX > EU01-DIVISOR-COUNT.
+
+045800     IF EU01-NUMBER-MATCHED
+045900         COMPUTE RUNNING-SUM = RUNNING-SUM + CURRENT-NUMBER
+046000             ON SIZE ERROR
+046100                 DISPLAY 'EU01-0006 RUNNING-SUM OVERFLOW AT '
+046200                     CURRENT-NUMBER
+046300                 MOVE 16 TO RETURN-CODE
+046400                 GO TO 9999-TERMINATE
+046500         END-COMPUTE
+046600         ADD 1 TO EU01-MATCH-COUNT
+046700         PERFORM 3000-WRITE-DETAIL
+046800             THRU 3000-EXIT
+046900     END-IF.
+
+047000     COMPUTE CURRENT-NUMBER = CURRENT-NUMBER + 1.
+
+047100     ADD 1 TO EU01-CKPT-COUNTER.
+047200     IF EU01-CKPT-COUNTER >= EU01-CKPT-INTERVAL
+047300         PERFORM 4000-WRITE-CHECKPOINT
+047400             THRU 4000-EXIT
+047500         MOVE 0 TO EU01-CKPT-COUNTER
+047600     END-IF.
+
+047700     GO TO 2000-EXIT.
+
+047800 2000-EXIT.
+047900     EXIT.
+
+048000******************************************************************
+048100*    2100-TEST-ONE-DIVISOR                                       *
+048200*        Test the current number against a single divisor        *
+048300*        table entry and bump its hit count on a match.          *
+048400******************************************************************
+048500 2100-TEST-ONE-DIVISOR.
+048600     COMPUTE EU01-MODULO-RESULT =
+048700         FUNCTION MOD(CURRENT-NUMBER, EU01-DIVISOR(EU01-DVX)).
+
+048800     IF EU01-MODULO-RESULT IS EQUAL TO 0
+048900         IF EU01-NUMBER-NOT-MATCHED
+049000             MOVE EU01-DIVISOR(EU01-DVX)
+049100                 TO EU01-FIRST-DIVISOR-HIT
+049200         END-IF
+049300         SET EU01-NUMBER-MATCHED TO TRUE
+049400         ADD 1 TO EU01-DIVISOR-HITS(EU01-DVX)
+049500     END-IF.
+
+049600     GO TO 2100-EXIT.
+
+049700 2100-EXIT.
+049800     EXIT.
+
+049900******************************************************************
+050000*    2500-COMPUTE-CLOSED-FORM                                    *
+050100*        For ceilings above EU01-CLOSED-FORM-LIMIT, compute      *
+050200*        Running-Sum and the qualifying-number count directly by *
+050300*        arithmetic series and inclusion-exclusion instead of    *
+050400*        walking Current-Number one at a time, so runtime stops  *
+050500*        scaling linearly with the ceiling.  No detail records   *
+050600*        are produced in this mode, since there is no per-number *
+050700*        pass over the qualifying values to write them from.     *
+050800******************************************************************
+050900 2500-COMPUTE-CLOSED-FORM.
+051000     MOVE 0 TO EU01-CF-SUM.
+051100     MOVE 0 TO EU01-CF-COUNT.
+
+051200     COMPUTE EU01-CF-SUBSET-COUNT = (2 ** EU01-DIVISOR-COUNT) - 1.
+
+051300     PERFORM 2510-PROCESS-ONE-SUBSET
+051400         THRU 2510-EXIT
+051500         VARYING EU01-CF-SUBSET-INDEX FROM 1 BY 1
+051600             UNTIL EU01-CF-SUBSET-INDEX > EU01-CF-SUBSET-COUNT.
+
+051700     MOVE EU01-CF-SUM        TO RUNNING-SUM.
+051800     MOVE EU01-CF-COUNT      TO EU01-MATCH-COUNT.
+051900     MOVE EU01-CEILING       TO CURRENT-NUMBER.
+
+052000     PERFORM 2600-COMPUTE-ONE-DIVISOR-HITS
+052100         THRU 2600-EXIT
+052200         VARYING EU01-DVX FROM 1 BY 1
+052300             UNTIL EU01-DVX > EU01-DIVISOR-COUNT.
+
+052400     GO TO 2500-EXIT.
+
+052500 2500-EXIT.
+052600     EXIT.
+
+052700******************************************************************
+052800*    2510-PROCESS-ONE-SUBSET                                     *
+052900*        Fold one non-empty subset of the divisor table into     *
+053000*        Running-Sum and the qualifying-number count, signed by  *
+053100*        the size of the subset (inclusion-exclusion).           *
+053200******************************************************************
+053300 2510-PROCESS-ONE-SUBSET.
+053400     MOVE 1 TO EU01-CF-SUBSET-LCM.
+053500     MOVE 0 TO EU01-CF-SUBSET-BITS.
+
+053600     PERFORM 2520-TEST-ONE-BIT
+053700         THRU 2520-EXIT
+053800         VARYING EU01-CF-BIT-POS FROM 1 BY 1
+053900             UNTIL EU01-CF-BIT-POS > EU01-DIVISOR-COUNT.
+
+054000     COMPUTE EU01-CF-TERM-M =
+054100         (EU01-CEILING - 1) / EU01-CF-SUBSET-LCM.
+
+054200     COMPUTE EU01-CF-TERM-SUM =
+054300         EU01-CF-SUBSET-LCM * EU01-CF-TERM-M
+054400             * (EU01-CF-TERM-M + 1) / 2
+054500         ON SIZE ERROR
+054600             DISPLAY 'EU01-0006 RUNNING-SUM OVERFLOW - CEILING '
+054700                 'TOO LARGE FOR THE CONFIGURED DIVISORS'
+054800             MOVE 16 TO RETURN-CODE
+054900             GO TO 9999-TERMINATE
+055000     END-COMPUTE.
+
+055100     MOVE EU01-CF-TERM-M TO EU01-CF-TERM-COUNT.
+
+055200     IF FUNCTION MOD(EU01-CF-SUBSET-BITS, 2) IS EQUAL TO 1
+055300         MOVE 1 TO EU01-CF-SIGN
+055400     ELSE
+055500         MOVE -1 TO EU01-CF-SIGN
+055600     END-IF.
+
+055700     COMPUTE EU01-CF-SUM = EU01-CF-SUM
+055800         + (EU01-CF-SIGN * EU01-CF-TERM-SUM)
+055900         ON SIZE ERROR
+056000             DISPLAY 'EU01-0006 RUNNING-SUM OVERFLOW - CEILING '
+056100                 'TOO LARGE FOR THE CONFIGURED DIVISORS'
+056200             MOVE 16 TO RETURN-CODE
+056300             GO TO 9999-TERMINATE
+056400     END-COMPUTE.
+056500     COMPUTE EU01-CF-COUNT = EU01-CF-COUNT
+056600         + (EU01-CF-SIGN * EU01-CF-TERM-COUNT).
+
+056700     GO TO 2510-EXIT.
+
+056800 2510-EXIT.
+056900     EXIT.
+
+057000******************************************************************
+057100*    2520-TEST-ONE-BIT                                           *
+057200*        If this divisor is a member of the current subset,      *
+057300*        fold it into the subset's LCM.  Once the running LCM    *
+057400*        already exceeds the ceiling its contribution is zero no *
+057500*        matter what else is folded in, so further multiplication*
+057600*        is skipped to stay within the working field's capacity. *
+057700******************************************************************
+057800 2520-TEST-ONE-BIT.
+057900     COMPUTE EU01-CF-BIT-VALUE = FUNCTION MOD(
+058000         (EU01-CF-SUBSET-INDEX /
+058100             (2 ** (EU01-CF-BIT-POS - 1))), 2).
+
+058200     IF EU01-CF-BIT-VALUE IS EQUAL TO 1
+058300         ADD 1 TO EU01-CF-SUBSET-BITS
+058400         IF EU01-CF-SUBSET-LCM IS NOT GREATER THAN EU01-CEILING
+058500             PERFORM 2530-COMBINE-LCM THRU 2530-EXIT
+058600         END-IF
+058700     END-IF.
+
+058800     GO TO 2520-EXIT.
+
+058900 2520-EXIT.
+059000     EXIT.
+
+059100******************************************************************
+059200*    2530-COMBINE-LCM                                            *
+059300*        Fold EU01-DIVISOR(EU01-CF-BIT-POS) into the running     *
+059400*        subset LCM via Least-Common-Multiple = A * B / GCD(A,B).*
+059500******************************************************************
+059600 2530-COMBINE-LCM.
+059700     MOVE EU01-CF-SUBSET-LCM TO EU01-CF-GCD-A.
+059800     MOVE EU01-DIVISOR(EU01-CF-BIT-POS) TO EU01-CF-GCD-B.
+
+059900     PERFORM 2540-COMPUTE-GCD
+060000         THRU 2540-EXIT.
+
+060100     COMPUTE EU01-CF-SUBSET-LCM =
+060200         (EU01-CF-SUBSET-LCM * EU01-DIVISOR(EU01-CF-BIT-POS))
+060300             / EU01-CF-GCD-A.
+
+060400     GO TO 2530-EXIT.
+
+060500 2530-EXIT.
+060600     EXIT.
+
+060700******************************************************************
+060800*    2540-COMPUTE-GCD                                            *
+060900*        Euclidean algorithm.  Leaves the result in              *
+061000*        EU01-CF-GCD-A once EU01-CF-GCD-B reaches zero.          *
+061100******************************************************************
+061200 2540-COMPUTE-GCD.
+061300     PERFORM 2545-GCD-STEP
+061400         THRU 2545-EXIT
+061500         UNTIL EU01-CF-GCD-B IS EQUAL TO 0.
+
+061600     GO TO 2540-EXIT.
+
+061700 2540-EXIT.
+061800     EXIT.
+
+061900******************************************************************
+062000*    2545-GCD-STEP                                               *
+062100*        One step of the Euclidean algorithm.                    *
+062200******************************************************************
+062300 2545-GCD-STEP.
+062400     COMPUTE EU01-CF-GCD-TEMP =
+062500         FUNCTION MOD(EU01-CF-GCD-A, EU01-CF-GCD-B).
+062600     MOVE EU01-CF-GCD-B      TO EU01-CF-GCD-A.
+062700     MOVE EU01-CF-GCD-TEMP   TO EU01-CF-GCD-B.
+
+062800     GO TO 2545-EXIT.
+
+062900 2545-EXIT.
+063000     EXIT.
+
+063100******************************************************************
+063200*    2600-COMPUTE-ONE-DIVISOR-HITS                               *
+063300*        Closed-form equivalent of the per-divisor hit count --  *
+063400*        the count of multiples of this one divisor below the    *
+063500*        ceiling, with no inclusion-exclusion needed since each  *
+063600*        divisor's hit count is independent of the others.       *
+063700******************************************************************
+063800 2600-COMPUTE-ONE-DIVISOR-HITS.
+063900     COMPUTE EU01-DIVISOR-HITS(EU01-DVX) =
+064000         (EU01-CEILING - 1) / EU01-DIVISOR(EU01-DVX).
+
+064100     GO TO 2600-EXIT.
+
+064200 2600-EXIT.
+064300     EXIT.
+
+064400******************************************************************
+064500*    3000-WRITE-DETAIL                                           *
+064600*        Write one detail record for a qualifying number.        *
+064700******************************************************************
+064800 3000-WRITE-DETAIL.
+064900     MOVE CURRENT-NUMBER        TO EU01-DTL-NUMBER.
+065000     MOVE EU01-FIRST-DIVISOR-HIT TO EU01-DTL-DIVISOR.
+
+065100     WRITE EU01-DTL-RECORD.
+
+065200     GO TO 3000-EXIT.
+
+065300 3000-EXIT.
+065400     EXIT.
+
+065500******************************************************************
+065600*    4000-WRITE-CHECKPOINT                                       *
+065700*        Save the run's progress so a restart can resume from    *
+065800*        here instead of reprocessing from Current-Number = 1.   *
+065900******************************************************************
+066000 4000-WRITE-CHECKPOINT.
+066100     MOVE CURRENT-NUMBER     TO EU01-CKPT-CURRENT-NUMBER.
+066200     MOVE RUNNING-SUM        TO EU01-CKPT-RUNNING-SUM.
+066300     MOVE EU01-MATCH-COUNT   TO EU01-CKPT-MATCH-COUNT.
+066400     MOVE EU01-CEILING       TO EU01-CKPT-CEILING.
+066500     MOVE EU01-DIVISOR-COUNT TO EU01-CKPT-DIVISOR-COUNT.
+
+066600     PERFORM 4100-SAVE-ONE-DIVISOR-HITS
+066700         THRU 4100-EXIT
+066800         VARYING EU01-DVX FROM 1 BY 1
+066900             UNTIL EU01-DVX > EU01-DIVISOR-COUNT.
+
+067000     PERFORM 4200-SAVE-ONE-DIVISOR-VALUE
+067100         THRU 4200-EXIT
+067200         VARYING EU01-DVX FROM 1 BY 1
+067300             UNTIL EU01-DVX > EU01-DIVISOR-COUNT.
+
+067400     OPEN OUTPUT CKPT-FILE.
+067500     WRITE EU01-CKPT-RECORD.
+067600     CLOSE CKPT-FILE.
+
+067700     GO TO 4000-EXIT.
+
+067800 4000-EXIT.
+067900     EXIT.
+
+068000******************************************************************
+068100*    4100-SAVE-ONE-DIVISOR-HITS                                  *
+068200*        Copy one divisor's hit count into the checkpoint record.*
+068300******************************************************************
+068400 4100-SAVE-ONE-DIVISOR-HITS.
+068500     MOVE EU01-DIVISOR-HITS(EU01-DVX)
+068600         TO EU01-CKPT-DIVISOR-HITS(EU01-DVX).
+
+068700     GO TO 4100-EXIT.
+
+068800 4100-EXIT.
+068900     EXIT.
+
+069000******************************************************************
+069100*    4200-SAVE-ONE-DIVISOR-VALUE                                 *
+069200*        Copy one divisor value into the checkpoint record so a  *
+069300*        restart can confirm the divisor table has not changed.  *
+069400******************************************************************
+069500 4200-SAVE-ONE-DIVISOR-VALUE.
+069600     MOVE EU01-DIVISOR(EU01-DVX)
+069700         TO EU01-CKPT-DIVISOR-TABLE(EU01-DVX).
+
+069800     GO TO 4200-EXIT.
+
+069900 4200-EXIT.
+070000     EXIT.
+
+070100******************************************************************
+070200*    4900-CLEAR-CHECKPOINT                                       *
+070300*        The run completed normally -- clear the checkpoint so a *
+070400*        later fresh run does not mistakenly resume from it.     *
+070500******************************************************************
+070600 4900-CLEAR-CHECKPOINT.
+070700     OPEN OUTPUT CKPT-FILE.
+070800     CLOSE CKPT-FILE.
+
+070900     GO TO 4900-EXIT.
+
+071000 4900-EXIT.
+071100     EXIT.
+
+071200******************************************************************
+071300*    6000-WRITE-SUMMARY                                          *
+071400*        Write one summary record carrying the run date, the     *
+071500*        parameters used, Running-Sum and the record count.      *
+071600******************************************************************
+071700 6000-WRITE-SUMMARY.
+071800     INITIALIZE EU01-SUM-RECORD.
+
+071900     OPEN OUTPUT SUM-FILE.
+
+072000     IF NOT EU01-SUM-OK
+072100         DISPLAY 'EU01-0008 UNABLE TO OPEN SUMMARY FILE, STATUS '
+072200             EU01-SUM-STATUS
+072300         MOVE 16 TO RETURN-CODE
+072400         GO TO 9999-TERMINATE
+072500     END-IF.
+
+072600     ACCEPT EU01-SUM-RUN-DATE FROM DATE YYYYMMDD.
+
+072700     MOVE EU01-CEILING       TO EU01-SUM-CEILING.
+072800     MOVE EU01-DIVISOR-COUNT TO EU01-SUM-DIVISOR-COUNT.
+
+072900     PERFORM 6100-MOVE-ONE-DIVISOR
+073000         THRU 6100-EXIT
+073100         VARYING EU01-DVX FROM 1 BY 1
+073200             UNTIL EU01-DVX > EU01-DIVISOR-COUNT.
+
+073300     MOVE RUNNING-SUM        TO EU01-SUM-RUNNING-SUM.
+073400     MOVE EU01-CLOSED-FORM-SW TO EU01-SUM-CLOSED-FORM-SW.
+073500     MOVE EU01-MATCH-COUNT   TO EU01-SUM-RECORD-COUNT.
+
+073600     WRITE EU01-SUM-RECORD.
+
+073700     CLOSE SUM-FILE.
+
+073800     GO TO 6000-EXIT.
+
+073900 6000-EXIT.
+074000     EXIT.
+
+074100******************************************************************
+074200*    6100-MOVE-ONE-DIVISOR                                       *
+074300*        Copy one divisor into the summary record's table.       *
+074400******************************************************************
+074500 6100-MOVE-ONE-DIVISOR.
+074600     MOVE EU01-DIVISOR(EU01-DVX)
+074700         TO EU01-SUM-DIVISOR-TABLE(EU01-DVX).
+
+074800     GO TO 6100-EXIT.
+
+074900 6100-EXIT.
+075000     EXIT.
+
+075100******************************************************************
+075200*    6500-WRITE-RUN-HISTORY                                      *
+075300*        Append one row to the run-history log carrying when     *
+075400*        this run happened, who/what ran it, the parameters it   *
+075500*        used and the Running-Sum it produced.                   *
+075600******************************************************************
+075700 6500-WRITE-RUN-HISTORY.
+075800     INITIALIZE EU01-HIST-RECORD.
+
+075900     OPEN EXTEND HIST-FILE.
+076000     IF EU01-HIST-NOT-FOUND
+076100         OPEN OUTPUT HIST-FILE
+076200     END-IF.
+
+076300     ACCEPT EU01-HIST-RUN-DATE FROM DATE YYYYMMDD.
+076400     ACCEPT EU01-HIST-RUN-TIME FROM TIME.
+
+076500     IF EU01-JCL-PARM-LEN IS EQUAL TO 0
+076600         MOVE 'BATCH' TO EU01-HIST-JOB-ID-WK
+076700     ELSE
+076800         MOVE EU01-JCL-PARM-TEXT TO EU01-HIST-JOB-ID-WK
+076900     END-IF.
+077000     MOVE EU01-HIST-JOB-ID-WK TO EU01-HIST-JOB-ID.
+
+077100     MOVE EU01-CEILING       TO EU01-HIST-CEILING.
+077200     MOVE EU01-DIVISOR-COUNT TO EU01-HIST-DIVISOR-COUNT.
+
+077300     PERFORM 6600-MOVE-ONE-HIST-DIVISOR
+077400         THRU 6600-EXIT
+077500         VARYING EU01-DVX FROM 1 BY 1
+077600             UNTIL EU01-DVX > EU01-DIVISOR-COUNT.
+
+077700     MOVE RUNNING-SUM        TO EU01-HIST-RUNNING-SUM.
+077800     MOVE EU01-CLOSED-FORM-SW TO EU01-HIST-CLOSED-FORM-SW.
+
+077900     WRITE EU01-HIST-RECORD.
+
+078000     CLOSE HIST-FILE.
+
+078100     GO TO 6500-EXIT.
+
+078200 6500-EXIT.
+078300     EXIT.
+
+078400******************************************************************
+078500*    6600-MOVE-ONE-HIST-DIVISOR                                  *
+078600*        Copy one divisor into the run-history record's table.   *
+078700******************************************************************
+078800 6600-MOVE-ONE-HIST-DIVISOR.
+078900     MOVE EU01-DIVISOR(EU01-DVX)
+079000         TO EU01-HIST-DIVISOR-TABLE(EU01-DVX).
+
+079100     GO TO 6600-EXIT.
+
+079200 6600-EXIT.
+079300     EXIT.
+
+079400******************************************************************
+079500*    9999-TERMINATE                                              *
+079600*        Common end-of-job paragraph.                            *
+079700******************************************************************
+079800 9999-TERMINATE.
+079900     STOP RUN.
