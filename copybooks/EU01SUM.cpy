@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*   EU01SUM  --  Summary output record for Project-Euler-01      *
+000400*                                                                *
+000500*   One record is written per run, carrying the run date, the    *
+000600*   divisors and ceiling that drove the run, the resulting       *
+000700*   Running-Sum and the count of qualifying numbers found, so    *
+000800*   downstream jobs can pick up the result without scraping      *
+000900*   SYSOUT.                                                      *
+001000*                                                                *
+001100******************************************************************
+001200 01  EU01-SUM-RECORD.
+001300     05  EU01-SUM-RUN-DATE           PIC 9(08).
+001400     05  EU01-SUM-CEILING            PIC 9(10).
+001500     05  EU01-SUM-DIVISOR-COUNT      PIC 9(02).
+001600     05  EU01-SUM-DIVISOR-TABLE      OCCURS 10 TIMES
+001700                                      PIC 9(05).
+001800     05  EU01-SUM-RUNNING-SUM        PIC 9(18).
+001900     05  EU01-SUM-RECORD-COUNT       PIC 9(10).
+002000     05  EU01-SUM-CLOSED-FORM-SW     PIC X(01).
+002100         88  EU01-SUM-CLOSED-FORM-USED      VALUE 'Y'.
+002200         88  EU01-SUM-CLOSED-FORM-NOT-USED  VALUE 'N'.
