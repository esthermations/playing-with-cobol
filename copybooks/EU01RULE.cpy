@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*   EU01RULE  --  Named rule-set master record for               *
+000400*                 Project-Euler-01                               *
+000500*                                                                *
+000600*   One record per named divisor/ceiling rule set (e.g.          *
+000700*   "STANDARD" = divisors 3/5, ceiling 1000, or "EXTENDED" =     *
+000800*   divisors 3/5/7, ceiling 10000), maintained online by         *
+000900*   EUL01MNT.  Exactly one rule set is flagged active at a time  *
+001000*   -- that is the one EUL01MNT writes out to EU01PARM-RECORD    *
+001100*   format for Project-Euler-01's next batch run.                *
+001200*                                                                *
+001300******************************************************************
+001400 01  EU01-RULE-RECORD.
+001500     05  EU01-RULE-NAME              PIC X(08).
+001600     05  EU01-RULE-ACTIVE-FLAG       PIC X(01).
+001700         88  EU01-RULE-ACTIVE                VALUE 'Y'.
+001800         88  EU01-RULE-INACTIVE              VALUE 'N'.
+001900     05  EU01-RULE-CEILING           PIC 9(10).
+002000     05  EU01-RULE-DIVISOR-COUNT     PIC 9(02).
+002100     05  EU01-RULE-DIVISOR-TABLE     OCCURS 10 TIMES
+002200                                      PIC 9(05).
