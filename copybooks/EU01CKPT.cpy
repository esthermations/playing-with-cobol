@@ -0,0 +1,28 @@
+000100******************************************************************
+000200*                                                                *
+000300*   EU01CKPT  --  Checkpoint/restart record for Project-Euler-01 *
+000400*                                                                *
+000500*   Holds the progress of a run in flight (the current number,   *
+000600*   Running-Sum, the qualifying-number count and the per-divisor *
+000700*   hit counts) so a run against a large ceiling that abends     *
+000800*   partway through can resume instead of starting over from     *
+000900*   Current-Number = 1.  The file holds a single record that is  *
+001000*   rewritten at each checkpoint interval.                       *
+001100*                                                                *
+001200*   The ceiling and divisor table in effect when the checkpoint  *
+001300*   was written are carried alongside the progress fields so a   *
+001400*   restart can confirm the run parameters have not changed      *
+001500*   underneath it (e.g. via the rule-set maintenance transaction)*
+001600*   since the checkpoint was taken.                              *
+001700*                                                                *
+001800******************************************************************
+001900 01  EU01-CKPT-RECORD.
+002000     05  EU01-CKPT-CURRENT-NUMBER    PIC 9(10).
+002100     05  EU01-CKPT-RUNNING-SUM       PIC 9(18).
+002200     05  EU01-CKPT-MATCH-COUNT       PIC 9(10).
+002300     05  EU01-CKPT-CEILING           PIC 9(10).
+002400     05  EU01-CKPT-DIVISOR-COUNT     PIC 9(02).
+002500     05  EU01-CKPT-DIVISOR-HITS      OCCURS 10 TIMES
+002600                                      PIC 9(10).
+002700     05  EU01-CKPT-DIVISOR-TABLE     OCCURS 10 TIMES
+002800                                      PIC 9(05).
