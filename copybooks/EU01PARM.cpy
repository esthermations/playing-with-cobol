@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*                                                                *
+000300*   EU01PARM  --  Run-parameter record for Project-Euler-01      *
+000400*                                                                *
+000500*   Defines the layout of the parameter record read by          *
+000600*   PROJECT-EULER-01 at the start of each run.  The record       *
+000700*   supplies the ceiling and the table of divisors that drive    *
+000800*   the control-total calculation, so operations can change      *
+000900*   the run parameters between executions without a source       *
+001000*   change.                                                      *
+001100*                                                                *
+001200*   MODIFICATION HISTORY.                                        *
+001300*       2026-08-09  DOB  Original coding (fixed divisor-1 and    *
+001400*                        divisor-2 fields).                      *
+001500*       2026-08-09  DOB  Replaced the two fixed divisor fields   *
+001600*                        with an OCCURS table so a run can       *
+001700*                        test an arbitrary number of divisors.   *
+001800*                                                                *
+001900******************************************************************
+002000 01  EU01-PARM-RECORD.
+002100     05  EU01-PARM-CEILING           PIC 9(10).
+002200     05  EU01-PARM-DIVISOR-COUNT     PIC 9(02).
+002300     05  EU01-PARM-DIVISOR-TABLE     OCCURS 10 TIMES
+002400                                      INDEXED BY EU01-PARM-DVX.
+002500         10  EU01-PARM-DIVISOR       PIC 9(05).
