@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*                                                                *
+000300*   EU01HIST  --  Run-history log record for Project-Euler-01    *
+000400*                                                                *
+000500*   One record is appended per execution, carrying the date and  *
+000600*   time of the run, the operator/job ID that ran it, the        *
+000700*   parameters used (ceiling and divisor table) and the          *
+000800*   resulting Running-Sum, so operations can answer "when did    *
+000900*   we last run this with these parameters and what did it       *
+001000*   produce" without digging through old job logs.  The file is  *
+001100*   opened EXTEND so every run's record accumulates -- it is     *
+001200*   never truncated by Project-Euler-01 itself.                  *
+001300*                                                                *
+001400******************************************************************
+001500 01  EU01-HIST-RECORD.
+001600     05  EU01-HIST-RUN-DATE          PIC 9(08).
+001700     05  EU01-HIST-RUN-TIME          PIC 9(08).
+001800     05  EU01-HIST-JOB-ID            PIC X(08).
+001900     05  EU01-HIST-CEILING           PIC 9(10).
+002000     05  EU01-HIST-DIVISOR-COUNT     PIC 9(02).
+002100     05  EU01-HIST-DIVISOR-TABLE     OCCURS 10 TIMES
+002200                                      PIC 9(05).
+002300     05  EU01-HIST-RUNNING-SUM       PIC 9(18).
+002400     05  EU01-HIST-CLOSED-FORM-SW    PIC X(01).
+002500         88  EU01-HIST-CLOSED-FORM-USED     VALUE 'Y'.
+002600         88  EU01-HIST-CLOSED-FORM-NOT-USED VALUE 'N'.
