@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*                                                                *
+000300*   EU01DTL  --  Detail output record for Project-Euler-01       *
+000400*                                                                *
+000500*   One record is written for every qualifying number found by  *
+000600*   2000-PROCESS-LOOP, carrying the number itself and the        *
+000700*   divisor it first matched, so the summary Running-Sum can be  *
+000800*   traced back to the individual numbers that make it up.       *
+000900*                                                                *
+001000******************************************************************
+001100 01  EU01-DTL-RECORD.
+001200     05  EU01-DTL-NUMBER             PIC 9(10).
+001300     05  EU01-DTL-DIVISOR            PIC 9(05).
