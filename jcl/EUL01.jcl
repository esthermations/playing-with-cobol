@@ -0,0 +1,109 @@
+//EUL01    JOB (ACCTNO,DEPT),'RECON CONTROL TOTAL',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//*                                                                   *
+//*  JOB:      EUL01                                                  *
+//*  PROGRAM:  PROJECT-EULER-01 (load module EUL01)                   *
+//*  PURPOSE:  Reconciliation control-total job.  Sums all multiples  *
+//*            of the configured divisors below the configured        *
+//*            ceiling and writes a summary record, a detail record   *
+//*            per qualifying number, and a run-history row.          *
+//*                                                                   *
+//*  NIGHTLY SCHEDULE PLACEMENT:                                      *
+//*      Predecessor - EUL01 must run after the parameter maintenance *
+//*                     window closes (job PARMCLSE, which locks the  *
+//*                     rule-set file operations maintain online) and *
+//*                     after the general-ledger extract (job GLEXTR) *
+//*                     that this control total reconciles against.   *
+//*      Successor   - job RECONRPT (the reconciliation report) is    *
+//*                     the next job in the nightly stream and reads  *
+//*                     this job's SUMFILE and DTLFILE as input; job  *
+//*                     RUNHISTRPT (weekly run-history report) reads  *
+//*                     the accumulating RUNHIST dataset.              *
+//*      This step does not need to run again later in the window --  *
+//*                     schedule it once, after GLEXTR and before      *
+//*                     RECONRPT.                                     *
+//*                                                                   *
+//*  RETURN CODES:                                                    *
+//*      RC=0   Normal completion.                                    *
+//*      RC=16  Bad or missing run parameters -- see SYSOUT for the   *
+//*             EU01-nnnn message and correct the parameter dataset   *
+//*             before resubmitting.                                  *
+//*                                                                   *
+//*  RESTART:                                                         *
+//*      STEP005 scratches DTLFILE and SUMFILE so every cold          *
+//*      submission starts from an empty dataset (DISP=MOD positions  *
+//*      a sequential dataset at end-of-data for OUTPUT processing,   *
+//*      so without this step a plain re-run would silently append to *
+//*      the previous night's rows instead of replacing them).  If    *
+//*      STEP010 abends and is being resubmitted to resume from its   *
+//*      own checkpoint, resubmit with RESTART=STEP010 so STEP005     *
+//*      does not scratch the in-flight DTLFILE out from under it.    *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP005  EXEC PGM=IEFBR14
+//*
+//*  Scratch and recreate DTLFILE and SUMFILE so a cold (non-restart)
+//*  submission always starts STEP010 with empty datasets, regardless
+//*  of what MOD disposition would otherwise leave behind from the
+//*  previous run.  Skip this step (RESTART=STEP010) when resubmitting
+//*  to resume STEP010 from a checkpoint.
+//DTLFILE  DD   DSN=PROD.EUL01.DTLFILE,
+//             DISP=(MOD,DELETE,CATLG),
+//             SPACE=(TRK,0),UNIT=SYSDA
+//SUMFILE  DD   DSN=PROD.EUL01.SUMFILE,
+//             DISP=(MOD,DELETE,CATLG),
+//             SPACE=(TRK,0),UNIT=SYSDA
+//*
+//STEP010  EXEC PGM=EUL01,PARM='EUL01NGT'
+//STEPLIB  DD   DSN=PROD.EUL01.LOADLIB,DISP=SHR
+//*
+//*  Run parameters (ceiling and divisor table) for tonight's run,
+//*  maintained by operations via the rule-set maintenance transaction
+//*  or by hand when necessary.
+//PARMFILE DD   DSN=PROD.EUL01.PARMFILE,DISP=SHR
+//*
+//*  Detail trace-back file -- one record per qualifying number.
+//*  Opened OUTPUT on a fresh run and EXTEND if this run is resuming
+//*  from a checkpoint, so the dataset must already exist; RECONRPT
+//*  reads this as input the same night.  STEP005 (above) is what
+//*  actually guarantees "fresh" means empty -- see RESTART, above.
+//DTLFILE  DD   DSN=PROD.EUL01.DTLFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=15,BLKSIZE=0)
+//*
+//*  Summary record for tonight's run -- rewritten each run.  STEP005
+//*  scratches this dataset first (see RESTART, above), so this DD's
+//*  MOD/CATLG disposition only has to tolerate the day-one case where
+//*  the dataset does not exist yet; EUL01 always OPENs it OUTPUT.
+//SUMFILE  DD   DSN=PROD.EUL01.SUMFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=99,BLKSIZE=0)
+//*
+//*  Checkpoint/restart dataset.  Must persist across steps/runs so a
+//*  restart after an abend can resume from the last checkpoint; it is
+//*  cleared by EUL01 itself on a normal completion.  Allocated here
+//*  (MOD/CATLG) rather than assumed to pre-exist, since EUL01 opens
+//*  this dataset from the very first run.
+//CKPTFILE DD   DSN=PROD.EUL01.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)
+//*
+//*  Cumulative run-history log -- never scratched, always appended.
+//*  The job ID column carries the PARM string above so a scan of the
+//*  history file can tell EUL01's nightly job-stream runs apart from
+//*  any ad-hoc invocation that supplies no PARM (and so defaults to
+//*  'BATCH').
+//RUNHIST  DD   DSN=PROD.EUL01.RUNHIST,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=105,BLKSIZE=0)
+//*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
